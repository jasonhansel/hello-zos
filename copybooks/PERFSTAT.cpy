@@ -0,0 +1,15 @@
+      ******************************************************************
+      * PERFSTAT -  PERFORMANCE STATISTICS RECORD LAYOUT
+      *
+      *   ONE RECORD APPENDED EACH RUN SO CAPACITY PLANNING CAN TREND
+      *   BATCH-WINDOW CREEP OVER TIME INSTEAD OF ONLY NOTICING WHEN
+      *   THE WHOLE OVERNIGHT CYCLE STARTS BLOWING ITS SLA.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  PERF-STATS-RECORD.
+           05  PS-JOB-NAME              PIC X(08).
+           05  PS-CYCLE-DATE            PIC X(08).
+           05  PS-ELAPSED-SECONDS       PIC 9(07).
+           05  PS-CPU-SECONDS           PIC 9(07).
