@@ -0,0 +1,15 @@
+      ******************************************************************
+      * RUNCTL   -  RUN-CONTROL FILE RECORD LAYOUT
+      *
+      *   ONE RECORD PER COMPLETED RUN OF HLWRLD.  CHECKED AT THE TOP
+      *   OF BEGIN TO KEEP AN OPERATOR FROM RESUBMITTING THE SAME
+      *   BUSINESS DATE TWICE IN ONE DAY.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  RUN-CONTROL-RECORD.
+           05  RC-LAST-RUN-DATE        PIC X(08).
+           05  RC-LAST-RUN-ID          PIC X(08).
+           05  RC-RUN-STATUS           PIC X(01).
+               88  RC-STATUS-COMPLETE              VALUE "C".
