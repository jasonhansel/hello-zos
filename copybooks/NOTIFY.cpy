@@ -0,0 +1,15 @@
+      ******************************************************************
+      * NOTIFY   -  COMPLETION NOTIFICATION RECORD LAYOUT
+      *
+      *   ONE RECORD IS DROPPED HERE EACH TIME HLWRLD ENDS.  THE
+      *   TWS/CONTROL-M EXIT (OR THE EMAIL GATEWAY) WATCHES THIS
+      *   DATASET AND PAGES THE ON-CALL OPERATOR WHEN A NEW RECORD
+      *   ARRIVES.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  NOTIFY-RECORD.
+           05  NT-JOB-NAME             PIC X(08).
+           05  NT-TIMESTAMP            PIC X(16).
+           05  NT-RETURN-CODE          PIC 9(02).
