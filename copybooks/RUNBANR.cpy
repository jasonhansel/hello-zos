@@ -0,0 +1,24 @@
+      ******************************************************************
+      * RUNBANR  -  RUN BANNER / INVOCATION PARAMETER LAYOUT
+      *
+      *   HOLDS THE JOB IDENTIFICATION VALUES THAT ARE EITHER PASSED
+      *   IN ON THE EXEC PARM OR DEFAULTED BY HLWRLD WHEN NO PARM IS
+      *   SUPPLIED.  USED TO BUILD THE JOB-LOG BANNER LINE(S).
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL - REPLACES HARD-CODED BANNER TEXT.
+      *   2026-08-08  JH   ADDED RB-RUN-MODE SO HLWRLD CAN DISTINGUISH
+      *                     DAILY / MONTHLY-CLOSE / YEAR-END CYCLES.
+      *   2026-08-08  JH   ADDED RB-SITE-CODE/RB-LANG-CODE SO THE JOB
+      *                     LOG GREETING CAN BE LOOKED UP PER SITE.
+      ******************************************************************
+       01  RUN-BANNER.
+           05  RB-JOB-NAME             PIC X(08).
+           05  RB-CYCLE-DATE           PIC X(08).
+           05  RB-RUN-NUMBER           PIC 9(05).
+           05  RB-RUN-MODE             PIC X(13).
+               88  RB-MODE-DAILY              VALUE "DAILY".
+               88  RB-MODE-MONTHLY-CLOSE      VALUE "MONTHLY-CLOSE".
+               88  RB-MODE-YEAR-END           VALUE "YEAR-END".
+           05  RB-SITE-CODE             PIC X(02).
+           05  RB-LANG-CODE             PIC X(02).
