@@ -0,0 +1,24 @@
+      ******************************************************************
+      * CHKPT    -  CHECKPOINT FILE RECORD LAYOUT
+      *
+      *   ONE RECORD, REWRITTEN AFTER EACH DISCRETE UNIT OF SETUP WORK
+      *   (CONTROL FILE VALIDATED, AUDIT LOG OPENED, NOTIFICATION
+      *   SENT), SO A RESTART AFTER AN ABEND CAN SKIP WORK THAT
+      *   ALREADY COMPLETED INSTEAD OF STARTING OVER FROM THE TOP.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      *   2026-08-08  JH   ADDED CK-AUDIT-START-TS SO THE AUDIT-LOG
+      *                     START TIMESTAMP SURVIVES A RESTART THAT
+      *                     SKIPS RE-OPENING THE AUDIT LOG.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-JOB-NAME             PIC X(08).
+           05  CK-CYCLE-DATE           PIC X(08).
+           05  CK-AUDIT-OPEN-FLAG      PIC X(01).
+               88  CK-AUDIT-OPEN-DONE              VALUE "Y".
+           05  CK-RUNCTL-FLAG          PIC X(01).
+               88  CK-RUNCTL-DONE                  VALUE "Y".
+           05  CK-NOTIFY-FLAG          PIC X(01).
+               88  CK-NOTIFY-DONE                  VALUE "Y".
+           05  CK-AUDIT-START-TS       PIC X(16).
