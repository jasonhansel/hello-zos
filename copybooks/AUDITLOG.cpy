@@ -0,0 +1,19 @@
+      ******************************************************************
+      * AUDITLOG -  AUDIT-LOG FILE RECORD LAYOUT
+      *
+      *   ONE "S" (START) RECORD AND ONE "E" (END) RECORD ARE WRITTEN
+      *   TO THIS FILE EACH TIME HLWRLD RUNS, SO AUDIT CAN PROVE THE
+      *   STEP EXECUTED ON A GIVEN BUSINESS DATE WITHOUT RELYING ON
+      *   SYSOUT, WHICH SCRATCHES AFTER A FEW DAYS.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  AUDIT-LOG-RECORD.
+           05  AL-JOB-NAME             PIC X(08).
+           05  AL-RECORD-TYPE          PIC X(01).
+               88  AL-TYPE-START                   VALUE "S".
+               88  AL-TYPE-END                     VALUE "E".
+           05  AL-START-TS             PIC X(16).
+           05  AL-END-TS               PIC X(16).
+           05  AL-RETURN-CODE          PIC 9(02).
