@@ -0,0 +1,14 @@
+      ******************************************************************
+      * MSGFILE  -  SITE/LANGUAGE MESSAGE TEXT RECORD LAYOUT
+      *
+      *   ONE RECORD PER SITE/LANGUAGE COMBINATION.  LETS EACH SITE
+      *   CARRY ITS OWN JOB-LOG GREETING TEXT AND HOUSE FORMAT WITHOUT
+      *   A SEPARATE COMPILED COPY OF HLWRLD.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  MESSAGE-RECORD.
+           05  MSG-SITE-CODE           PIC X(02).
+           05  MSG-LANG-CODE           PIC X(02).
+           05  MSG-TEXT                PIC X(60).
