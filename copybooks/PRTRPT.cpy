@@ -0,0 +1,12 @@
+      ******************************************************************
+      * PRTRPT   -  DAILY BATCH HEADER REPORT PRINT LINE
+      *
+      *   ONE PRINT-IMAGE LINE FOR THE OPERATIONS DESK SHIFT HANDOFF
+      *   SHEET.  COLUMN 1 CARRIES STANDARD ASA CARRIAGE CONTROL.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  RH-PRINT-LINE.
+           05  RH-CARRIAGE-CONTROL     PIC X(01).
+           05  RH-TEXT                 PIC X(132).
