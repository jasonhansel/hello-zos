@@ -0,0 +1,11 @@
+      ******************************************************************
+      * YEEXTR   -  YEAR-END EXTRACT FILE RECORD LAYOUT
+      *
+      *   GENERIC RECORD USED ONLY TO CONFIRM THE YEAR-END EXTRACT
+      *   DATASET IS PRESENT BEFORE THE YEAR-END CYCLE IS ALLOWED TO
+      *   PROCEED.  THE EXTRACT ITSELF IS PRODUCED BY AN UPSTREAM JOB.
+      *
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   ORIGINAL.
+      ******************************************************************
+       01  YEAREND-EXTRACT-RECORD      PIC X(80).
