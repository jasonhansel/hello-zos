@@ -1,7 +1,75 @@
-      * COBOL Hello world code. 
+      * COBOL Hello world code.
       * Borrowed from: http://ibmmainframes.com/about36158.html
-       IDENTIFICATION DIVISION. 
+      ******************************************************************
+      * MODIFICATION HISTORY
+      *   2026-08-08  JH   BANNER NOW BUILT FROM EXEC PARM (JOB NAME,
+      *                     CYCLE DATE, RUN NUMBER) INSTEAD OF A FIXED
+      *                     LITERAL, SO SYSOUT CAN BE SCANNED AT A
+      *                     GLANCE ACROSS THE NIGHTLY JOB STREAM.
+      *   2026-08-08  JH   PROGRAM NOW SETS RETURN-CODE (0/4/8) AT
+      *                     MAIN-LOGIC-EXIT INSTEAD OF RELYING ON THE
+      *                     IMPLICIT ZERO FROM STOP RUN, SO THE
+      *                     SCHEDULER CAN COND ON THE STEP.
+      *   2026-08-08  JH   ADDED RUN-CONTROL FILE VALIDATION SO THE
+      *                     STEP REFUSES A SECOND COMPLETED RUN FOR
+      *                     THE SAME CYCLE DATE.
+      *   2026-08-08  JH   ADDED AUDIT-LOG START/END RECORDS SO AUDIT
+      *                     CAN PROVE THE STEP RAN WITHOUT DIGGING
+      *                     THROUGH EXPIRED SYSOUT.
+      *   2026-08-08  JH   ADDED DAILY/MONTHLY-CLOSE/YEAR-END RUN
+      *                     MODES SELECTED FROM THE EXEC PARM, WITH A
+      *                     YEAR-END-EXTRACT PRESENCE CHECK FOR THE
+      *                     YEAR-END CYCLE.
+      *   2026-08-08  JH   ADDED A COMPLETION NOTIFICATION RECORD AT
+      *                     MAIN-LOGIC-EXIT FOR THE TWS/CONTROL-M EXIT
+      *                     TO PICK UP.
+      *   2026-08-08  JH   ADDED THE DAILY BATCH HEADER REPORT FOR THE
+      *                     OPERATIONS DESK SHIFT HANDOFF.
+      *   2026-08-08  JH   ADDED CHECKPOINT/RESTART SUPPORT SO A 2AM
+      *                     RESTART DOES NOT REDO SETUP WORK THAT
+      *                     ALREADY COMPLETED.
+      *   2026-08-08  JH   JOB-LOG GREETING TEXT NOW COMES FROM THE
+      *                     MESSAGES FILE, KEYED BY SITE/LANGUAGE CODE
+      *                     FROM THE PARM, SO EACH SITE CAN CARRY ITS
+      *                     OWN WORDING WITHOUT A SEPARATE COMPILE.
+      *   2026-08-08  JH   ADDED ELAPSED/CPU TIME CAPTURE APPENDED TO
+      *                     A PERF-STATS FILE FOR CAPACITY PLANNING.
+      *                     NOTE - THIS DIALECT HAS NO PORTABLE VERB
+      *                     FOR TRUE CPU-TIME, SO PS-CPU-SECONDS
+      *                     MIRRORS THE WALL-CLOCK ELAPSED TIME UNTIL
+      *                     A PLATFORM TIMER CALLABLE IS WIRED IN.
+      *   2026-08-08  JH   REVIEW FIXES - 1800-PRINT-BATCH-HEADER NOW
+      *                     USES THE RUN-START DATE/TIME CAPTURED
+      *                     UNCONDITIONALLY AT THE TOP OF BEGIN RATHER
+      *                     THAN FIELDS A CHECKPOINT RESTART MAY SKIP;
+      *                     A MISSING RUN-CONTROL FILE NOW SETS RC 4;
+      *                     THE YEAR-END EXTRACT CHECK NOW RUNS BEFORE
+      *                     THE BATCH HEADER IS PRINTED; AND THE
+      *                     YEAR-END EXTRACT RECORD MOVED TO ITS OWN
+      *                     COPYBOOK.
+      *   2026-08-08  JH   REVIEW FIXES (ROUND 2) - 1600-OPEN-AUDIT-LOG
+      *                     NOW BUILDS AL-JOB-NAME/AL-START-TS
+      *                     UNCONDITIONALLY, RESTORING AL-START-TS FROM
+      *                     THE CHECKPOINT ON A SKIPPED RESTART INSTEAD
+      *                     OF LEAVING THE AUDIT-LOG END RECORD WITH A
+      *                     BLANK JOB NAME/START TIME; THE YEAR-END
+      *                     EXTRACT CHECK NOW RUNS BEFORE RUN-CONTROL
+      *                     IS MARKED COMPLETE, NOT AFTER; AND
+      *                     1200-LOOKUP-MESSAGE NOW CLOSES MESSAGES-FILE
+      *                     UNCONDITIONALLY LIKE THE OTHER FD-HANDLING
+      *                     PARAGRAPHS.
+      *   2026-08-08  JH   REVIEW FIXES (ROUND 3) - HLW-BANNER-LINE NOW
+      *                     CARRIES VALUE SPACES SO THE SYSOUT BANNER
+      *                     LINE HAS NO UNCLEARED BYTES PAST WHAT THE
+      *                     STRING BUILDS; DROPPED THE UNUSED
+      *                     HLW-PRTRPT-OK 88-LEVEL.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
        PROGRAM-ID.     HLWRLD.
+       AUTHOR.         J HANSEL.
+       INSTALLATION.   BATCH SERVICES.
+       DATE-WRITTEN.   2026-08-08.
+       DATE-COMPILED.  2026-08-08.
 
       * Program setup
        ENVIRONMENT DIVISION.
@@ -9,14 +77,655 @@
        SOURCE-COMPUTER. IBM-370.
        OBJECT-COMPUTER. IBM-370.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT RUN-CONTROL-FILE    ASSIGN TO RUNCTL
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-RUNCTL-STATUS.
+           SELECT AUDIT-LOG-FILE      ASSIGN TO AUDITLOG
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-AUDIT-STATUS.
+           SELECT YEAREND-EXTRACT-FILE ASSIGN TO YEEXTR
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-YREXT-STATUS.
+           SELECT NOTIFY-FILE         ASSIGN TO NOTIFY
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-NOTIFY-STATUS.
+           SELECT PRINT-RPT-FILE      ASSIGN TO PRTRPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-PRTRPT-STATUS.
+           SELECT CHECKPOINT-FILE     ASSIGN TO CHKPT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-CHKPT-STATUS.
+           SELECT MESSAGES-FILE       ASSIGN TO MSGFILE
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-MSG-STATUS.
+           SELECT PERF-STATS-FILE     ASSIGN TO PERFSTAT
+                  ORGANIZATION IS SEQUENTIAL
+                  FILE STATUS IS HLW-PERF-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
 
-       PROCEDURE DIVISION.
+       FD  RUN-CONTROL-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY RUNCTL.
+
+       FD  AUDIT-LOG-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY AUDITLOG.
+
+       FD  YEAREND-EXTRACT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY YEEXTR.
+
+       FD  NOTIFY-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY NOTIFY.
+
+       FD  PRINT-RPT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY PRTRPT.
+
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY CHKPT.
+
+       FD  MESSAGES-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY MSGFILE.
+
+       FD  PERF-STATS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD.
+       COPY PERFSTAT.
+
+       WORKING-STORAGE SECTION.
+
+      ******************************************************************
+      * RUN BANNER WORK AREA - BUILT FROM THE EXEC PARM
+      ******************************************************************
+       COPY RUNBANR.
+
+       01  HLW-SWITCHES.
+           05  HLW-PARM-PRESENT-SW     PIC X(01)   VALUE "N".
+               88  HLW-PARM-PRESENT                VALUE "Y".
+           05  HLW-RUNCTL-FOUND-SW     PIC X(01)   VALUE "N".
+               88  HLW-RUNCTL-FOUND                VALUE "Y".
+
+       01  HLW-BANNER-LINE             PIC X(72)   VALUE SPACES.
+
+      ******************************************************************
+      * RUN-CONTROL FILE WORK AREAS
+      ******************************************************************
+       01  HLW-RUNCTL-STATUS           PIC X(02)   VALUE SPACES.
+           88  HLW-RUNCTL-OK                       VALUE "00".
+           88  HLW-RUNCTL-NOT-FOUND                VALUE "35".
+
+       01  HLW-TODAY-DATE              PIC X(08)   VALUE SPACES.
+
+      ******************************************************************
+      * AUDIT-LOG FILE WORK AREAS
+      ******************************************************************
+       01  HLW-AUDIT-STATUS            PIC X(02)   VALUE SPACES.
+           88  HLW-AUDIT-OK                        VALUE "00".
+           88  HLW-AUDIT-NOT-FOUND                 VALUE "35".
+
+       01  HLW-TS-DATE                 PIC 9(08)   VALUE ZERO.
+       01  HLW-TS-TIME                 PIC 9(08)   VALUE ZERO.
+
+      ******************************************************************
+      * YEAR-END EXTRACT PRESENCE CHECK WORK AREA (YEAR-END MODE ONLY)
+      ******************************************************************
+       01  HLW-YREXT-STATUS            PIC X(02)   VALUE SPACES.
+           88  HLW-YREXT-OK                        VALUE "00".
+           88  HLW-YREXT-NOT-FOUND                 VALUE "35".
+
+      ******************************************************************
+      * COMPLETION NOTIFICATION WORK AREA
+      ******************************************************************
+       01  HLW-NOTIFY-STATUS           PIC X(02)   VALUE SPACES.
+           88  HLW-NOTIFY-OK                       VALUE "00".
+           88  HLW-NOTIFY-NOT-FOUND                VALUE "35".
+
+      ******************************************************************
+      * DAILY BATCH HEADER REPORT WORK AREAS
+      ******************************************************************
+       01  HLW-PRTRPT-STATUS           PIC X(02)   VALUE SPACES.
+
+       01  HLW-SHIFT-CODE              PIC X(05)   VALUE SPACES.
+
+       01  HLW-JOB-IDX                 PIC 9(02)   COMP VALUE ZERO.
+
+      ******************************************************************
+      * JOBS SCHEDULED TO FOLLOW HLWRLD IN THE NIGHTLY STREAM.  KEPT
+      * UP TO DATE BY OPERATIONS AS THE SCHEDULE CHANGES.
+      ******************************************************************
+       01  HLW-JOB-SCHEDULE-VALUES.
+           05  FILLER                  PIC X(08)   VALUE "HLWRLD".
+           05  FILLER                  PIC X(08)   VALUE "PAYEXTR".
+           05  FILLER                  PIC X(08)   VALUE "PAYCALC".
+           05  FILLER                  PIC X(08)   VALUE "PAYRPT".
+           05  FILLER                  PIC X(08)   VALUE "PAYBKUP".
+
+       01  HLW-JOB-SCHEDULE REDEFINES HLW-JOB-SCHEDULE-VALUES.
+           05  HLW-JOB-ENTRY           PIC X(08)   OCCURS 5 TIMES.
+
+      ******************************************************************
+      * CHECKPOINT/RESTART WORK AREAS
+      ******************************************************************
+       01  HLW-CHKPT-STATUS            PIC X(02)   VALUE SPACES.
+           88  HLW-CHKPT-OK                        VALUE "00".
+           88  HLW-CHKPT-NOT-FOUND                 VALUE "35".
+
+       01  HLW-CHKPT-FOUND-SW          PIC X(01)   VALUE "N".
+           88  HLW-CHKPT-FOUND                     VALUE "Y".
+
+      ******************************************************************
+      * SITE/LANGUAGE MESSAGE LOOKUP WORK AREAS
+      ******************************************************************
+       01  HLW-MSG-STATUS              PIC X(02)   VALUE SPACES.
+           88  HLW-MSG-OK                          VALUE "00".
+           88  HLW-MSG-NOT-FOUND                   VALUE "35".
+
+       01  HLW-MSG-SWITCHES.
+           05  HLW-MSG-EOF-SW          PIC X(01)   VALUE "N".
+               88  HLW-MSG-EOF                     VALUE "Y".
+           05  HLW-MSG-FOUND-SW        PIC X(01)   VALUE "N".
+               88  HLW-MSG-FOUND                   VALUE "Y".
+
+       01  HLW-GREETING-TEXT           PIC X(60)
+                                        VALUE "HELLO WORLD FROM COBOL!".
+
+      ******************************************************************
+      * ELAPSED/CPU TIME INSTRUMENTATION WORK AREAS
+      ******************************************************************
+       01  HLW-PERF-STATUS             PIC X(02)   VALUE SPACES.
+           88  HLW-PERF-OK                         VALUE "00".
+           88  HLW-PERF-NOT-FOUND                  VALUE "35".
+
+       01  HLW-PERF-START-DATE         PIC 9(08)   VALUE ZERO.
+
+       01  HLW-PERF-START-TIME         PIC 9(08)   VALUE ZERO.
+       01  HLW-PERF-START-TIME-R REDEFINES HLW-PERF-START-TIME.
+           05  HLW-PST-HH              PIC 9(02).
+           05  HLW-PST-MM              PIC 9(02).
+           05  HLW-PST-SS              PIC 9(02).
+           05  HLW-PST-HS              PIC 9(02).
+
+       01  HLW-PERF-END-TIME           PIC 9(08)   VALUE ZERO.
+       01  HLW-PERF-END-TIME-R REDEFINES HLW-PERF-END-TIME.
+           05  HLW-PET-HH              PIC 9(02).
+           05  HLW-PET-MM              PIC 9(02).
+           05  HLW-PET-SS              PIC 9(02).
+           05  HLW-PET-HS              PIC 9(02).
+
+       01  HLW-PERF-START-SECS         PIC 9(07)   VALUE ZERO.
+       01  HLW-PERF-END-SECS           PIC 9(07)   VALUE ZERO.
+       01  HLW-PERF-ELAPSED-SECS       PIC 9(07)   VALUE ZERO.
+
+      ******************************************************************
+      * STEP COMPLETION CODE - MOVED TO RETURN-CODE AT MAIN-LOGIC-EXIT
+      * SO THE JOB SCHEDULER HAS SOMETHING TO COND ON.
+      ******************************************************************
+       01  HLW-RETURN-CODE             PIC 9(02)   VALUE ZERO.
+           88  HLW-RC-NORMAL                       VALUE 0.
+           88  HLW-RC-WARNING                      VALUE 4.
+           88  HLW-RC-FATAL                        VALUE 8.
+
+       LINKAGE SECTION.
+
+      ******************************************************************
+      * STANDARD MVS PARM-PASSING AREA.  PASSED BY THE EXEC PARM=
+      * OPERAND WHEN HLWRLD IS INVOKED.
+      ******************************************************************
+       01  HLW-PARM-AREA.
+           05  HLW-PARM-LEN            PIC S9(04)  COMP.
+           05  HLW-PARM-TEXT           PIC X(80).
+
+       PROCEDURE DIVISION USING HLW-PARM-AREA.
 
        MAIN-LOGIC SECTION.
        BEGIN.
-           DISPLAY "Hello world from COBOL!".
-           STOP RUN.
+           SET HLW-RC-NORMAL TO TRUE.
+           ACCEPT HLW-PERF-START-DATE FROM DATE YYYYMMDD.
+           ACCEPT HLW-PERF-START-TIME FROM TIME.
+           PERFORM 1000-BUILD-RUN-BANNER THRU 1000-EXIT.
+           PERFORM 1200-LOOKUP-MESSAGE THRU 1200-EXIT.
+           PERFORM 1400-READ-CHECKPOINT THRU 1400-EXIT.
+           PERFORM 1600-OPEN-AUDIT-LOG THRU 1600-EXIT.
+           IF RB-MODE-YEAR-END
+               PERFORM 1700-CHECK-YEAREND-EXTRACT THRU 1700-EXIT
+           END-IF
+           PERFORM 1500-VALIDATE-RUN-CONTROL THRU 1500-EXIT.
+           PERFORM 1800-PRINT-BATCH-HEADER THRU 1800-EXIT.
+           DISPLAY HLW-BANNER-LINE.
+           DISPLAY HLW-GREETING-TEXT.
+           GO TO MAIN-LOGIC-EXIT.
+
+      ******************************************************************
+      * 1000-BUILD-RUN-BANNER - EXTRACT THE JOB NAME, CYCLE DATE AND
+      *   RUN NUMBER FROM THE EXEC PARM (IF ONE WAS PASSED) AND BUILD
+      *   THE SYSOUT BANNER LINE.  WHEN NO PARM IS PRESENT, SENSIBLE
+      *   DEFAULTS ARE USED SO THE STEP STILL RUNS CLEANLY.
+      ******************************************************************
+       1000-BUILD-RUN-BANNER.
+           MOVE "N"                    TO HLW-PARM-PRESENT-SW
+           MOVE SPACES                 TO RUN-BANNER
+           MOVE "UNKNOWN"               TO RB-JOB-NAME
+           MOVE "00000000"              TO RB-CYCLE-DATE
+           MOVE ZEROES                  TO RB-RUN-NUMBER
+           MOVE "DAILY"                 TO RB-RUN-MODE
+           MOVE "US"                    TO RB-SITE-CODE
+           MOVE "EN"                    TO RB-LANG-CODE
+
+           IF HLW-PARM-LEN > ZERO
+               MOVE "Y"                 TO HLW-PARM-PRESENT-SW
+           END-IF
+
+           IF HLW-PARM-PRESENT
+               IF HLW-PARM-LEN >= 08
+                   MOVE HLW-PARM-TEXT(1:8)    TO RB-JOB-NAME
+               END-IF
+               IF HLW-PARM-LEN >= 16
+                   MOVE HLW-PARM-TEXT(9:8)    TO RB-CYCLE-DATE
+               END-IF
+               IF HLW-PARM-LEN >= 21
+                   MOVE HLW-PARM-TEXT(17:5)   TO RB-RUN-NUMBER
+               END-IF
+               IF HLW-PARM-LEN >= 34
+                   MOVE HLW-PARM-TEXT(22:13)  TO RB-RUN-MODE
+               END-IF
+               IF HLW-PARM-LEN >= 36
+                   MOVE HLW-PARM-TEXT(35:2)   TO RB-SITE-CODE
+               END-IF
+               IF HLW-PARM-LEN >= 38
+                   MOVE HLW-PARM-TEXT(37:2)   TO RB-LANG-CODE
+               END-IF
+           END-IF
+
+           STRING "JOB=" DELIMITED BY SIZE
+                  RB-JOB-NAME DELIMITED BY SIZE
+                  " CYCLE-DATE=" DELIMITED BY SIZE
+                  RB-CYCLE-DATE DELIMITED BY SIZE
+                  " RUN=" DELIMITED BY SIZE
+                  RB-RUN-NUMBER DELIMITED BY SIZE
+                  " MODE=" DELIMITED BY SIZE
+                  RB-RUN-MODE DELIMITED BY SIZE
+                  INTO HLW-BANNER-LINE
+           END-STRING.
+       1000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1200-LOOKUP-MESSAGE - LOOK UP THE JOB-LOG GREETING TEXT FOR
+      *   THIS RUN'S SITE/LANGUAGE CODE IN THE MESSAGES FILE, SO EACH
+      *   SITE CAN CARRY ITS OWN WORDING AND HOUSE FORMAT WITHOUT A
+      *   SEPARATE COMPILED COPY OF HLWRLD.  WHEN NO MESSAGES FILE IS
+      *   PRESENT, OR NO ROW MATCHES, THE DEFAULT GREETING IS KEPT.
+      ******************************************************************
+       1200-LOOKUP-MESSAGE.
+           MOVE "N"                    TO HLW-MSG-EOF-SW
+           MOVE "N"                    TO HLW-MSG-FOUND-SW
+
+           OPEN INPUT MESSAGES-FILE
+           IF NOT HLW-MSG-NOT-FOUND
+               PERFORM 1210-READ-MESSAGE-RECORD
+                   UNTIL HLW-MSG-EOF OR HLW-MSG-FOUND
+           END-IF
+           CLOSE MESSAGES-FILE.
+       1200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1210-READ-MESSAGE-RECORD - READ ONE MESSAGES-FILE RECORD AND
+      *   CHECK IT AGAINST THIS RUN'S SITE/LANGUAGE CODE.  PERFORMED
+      *   FROM 1200-LOOKUP-MESSAGE.
+      ******************************************************************
+       1210-READ-MESSAGE-RECORD.
+           READ MESSAGES-FILE INTO MESSAGE-RECORD
+               AT END
+                   SET HLW-MSG-EOF TO TRUE
+               NOT AT END
+                   IF MSG-SITE-CODE = RB-SITE-CODE
+                      AND MSG-LANG-CODE = RB-LANG-CODE
+                       MOVE MSG-TEXT    TO HLW-GREETING-TEXT
+                       SET HLW-MSG-FOUND TO TRUE
+                   END-IF
+           END-READ.
+
+      ******************************************************************
+      * 1400-READ-CHECKPOINT - READ THE CHECKPOINT FILE ON ENTRY.  IF
+      *   IT MATCHES THIS JOB AND CYCLE DATE, THE COMPLETED-STEP FLAGS
+      *   IT CARRIES ARE HONORED SO A RESTART SKIPS WORK ALREADY DONE.
+      *   OTHERWISE A FRESH CHECKPOINT RECORD IS STARTED.
+      ******************************************************************
+       1400-READ-CHECKPOINT.
+           MOVE "N"                    TO HLW-CHKPT-FOUND-SW
+           MOVE SPACES                 TO CHECKPOINT-RECORD
+
+           OPEN INPUT CHECKPOINT-FILE
+           IF NOT HLW-CHKPT-NOT-FOUND
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET HLW-CHKPT-FOUND TO TRUE
+               END-READ
+           END-IF
+           CLOSE CHECKPOINT-FILE
+
+           IF NOT HLW-CHKPT-FOUND
+              OR CK-JOB-NAME NOT = RB-JOB-NAME
+              OR CK-CYCLE-DATE NOT = RB-CYCLE-DATE
+               MOVE SPACES             TO CHECKPOINT-RECORD
+               MOVE RB-JOB-NAME        TO CK-JOB-NAME
+               MOVE RB-CYCLE-DATE      TO CK-CYCLE-DATE
+           ELSE
+               DISPLAY "HLWRLD0003I RESTARTING " RB-JOB-NAME
+                       " FOR CYCLE DATE " RB-CYCLE-DATE
+                       " - COMPLETED STEPS WILL BE SKIPPED"
+           END-IF.
+       1400-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1500-VALIDATE-RUN-CONTROL - MAKE SURE TODAY'S CYCLE HAS NOT
+      *   ALREADY BEEN RUN TO COMPLETION.  IF IT HAS, THE STEP ENDS
+      *   WITH A FATAL RETURN CODE INSTEAD OF REPROCESSING THE DAY.
+      *   OTHERWISE THE CONTROL FILE IS REWRITTEN TO REFLECT THIS RUN.
+      ******************************************************************
+       1500-VALIDATE-RUN-CONTROL.
+           IF CK-RUNCTL-DONE
+               DISPLAY "HLWRLD0004I RUN-CONTROL ALREADY VALIDATED ON "
+                       "A PRIOR ATTEMPT - SKIPPING"
+               GO TO 1500-EXIT
+           END-IF
+
+           ACCEPT HLW-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE "N"                    TO HLW-RUNCTL-FOUND-SW
+
+           OPEN INPUT RUN-CONTROL-FILE
+           IF HLW-RUNCTL-NOT-FOUND
+               DISPLAY "HLWRLD0007W RUN-CONTROL FILE NOT FOUND - "
+                       "TREATING AS FIRST-EVER RUN"
+               SET HLW-RC-WARNING TO TRUE
+           ELSE
+               READ RUN-CONTROL-FILE INTO RUN-CONTROL-RECORD
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET HLW-RUNCTL-FOUND TO TRUE
+               END-READ
+           END-IF
+           CLOSE RUN-CONTROL-FILE
+
+           IF HLW-RUNCTL-FOUND
+              AND RC-LAST-RUN-DATE = HLW-TODAY-DATE
+              AND RC-STATUS-COMPLETE
+               DISPLAY "HLWRLD0001E RUN-CONTROL - A COMPLETED RUN "
+                       "ALREADY EXISTS FOR CYCLE DATE " HLW-TODAY-DATE
+               SET HLW-RC-FATAL TO TRUE
+               GO TO MAIN-LOGIC-EXIT
+           END-IF
+
+           MOVE HLW-TODAY-DATE         TO RC-LAST-RUN-DATE
+           MOVE RB-JOB-NAME            TO RC-LAST-RUN-ID
+           SET RC-STATUS-COMPLETE      TO TRUE
+
+           OPEN OUTPUT RUN-CONTROL-FILE
+           WRITE RUN-CONTROL-RECORD
+           CLOSE RUN-CONTROL-FILE
+
+           SET CK-RUNCTL-DONE          TO TRUE
+           PERFORM 1900-SAVE-CHECKPOINT THRU 1900-EXIT.
+       1500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1600-OPEN-AUDIT-LOG - OPEN THE AUDIT-LOG FILE FOR THIS RUN AND
+      *   WRITE THE START RECORD.  THE FILE IS LEFT OPEN SO THE END
+      *   RECORD CAN BE APPENDED FROM MAIN-LOGIC-EXIT.
+      ******************************************************************
+       1600-OPEN-AUDIT-LOG.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF HLW-AUDIT-NOT-FOUND
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
+           MOVE SPACES                 TO AUDIT-LOG-RECORD
+           MOVE RB-JOB-NAME            TO AL-JOB-NAME
+           SET AL-TYPE-START           TO TRUE
+
+           IF CK-AUDIT-OPEN-DONE
+               MOVE CK-AUDIT-START-TS  TO AL-START-TS
+               DISPLAY "HLWRLD0005I AUDIT-LOG START RECORD ALREADY "
+                       "WRITTEN ON A PRIOR ATTEMPT - SKIPPING"
+               GO TO 1600-EXIT
+           END-IF
+
+           ACCEPT HLW-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT HLW-TS-TIME FROM TIME
+
+           STRING HLW-TS-DATE DELIMITED BY SIZE
+                  HLW-TS-TIME DELIMITED BY SIZE
+                  INTO AL-START-TS
+           END-STRING
+           WRITE AUDIT-LOG-RECORD
+
+           MOVE AL-START-TS            TO CK-AUDIT-START-TS
+           SET CK-AUDIT-OPEN-DONE      TO TRUE
+           PERFORM 1900-SAVE-CHECKPOINT THRU 1900-EXIT.
+       1600-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1900-SAVE-CHECKPOINT - REWRITE THE CHECKPOINT RECORD WITH THE
+      *   CURRENT SET OF COMPLETED-STEP FLAGS.  CALLED AFTER EACH
+      *   DISCRETE UNIT OF SETUP WORK COMPLETES.
+      ******************************************************************
+       1900-SAVE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+       1900-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1700-CHECK-YEAREND-EXTRACT - YEAR-END MODE ONLY.  CONFIRM THE
+      *   YEAR-END EXTRACT FILE IS PRESENT BEFORE LETTING THE REST OF
+      *   THE CHAIN PROCEED.  A MISSING EXTRACT IS A FATAL SETUP ERROR.
+      ******************************************************************
+       1700-CHECK-YEAREND-EXTRACT.
+           OPEN INPUT YEAREND-EXTRACT-FILE
+           IF HLW-YREXT-NOT-FOUND
+               DISPLAY "HLWRLD0002E YEAR-END-EXTRACT FILE NOT FOUND - "
+                       "CANNOT PROCEED WITH YEAR-END CYCLE"
+               SET HLW-RC-FATAL TO TRUE
+               GO TO MAIN-LOGIC-EXIT
+           END-IF
+           CLOSE YEAREND-EXTRACT-FILE.
+       1700-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1800-PRINT-BATCH-HEADER - PRODUCE THE DAILY BATCH HEADER
+      *   REPORT FOR THE OPERATIONS DESK SHIFT HANDOFF: RUN DATE,
+      *   SHIFT, THE JOBS SCHEDULED TO FOLLOW, AND AN OPERATOR
+      *   SIGN-OFF LINE.
+      ******************************************************************
+       1800-PRINT-BATCH-HEADER.
+           EVALUATE TRUE
+               WHEN HLW-PERF-START-TIME < 14000000
+                   MOVE "DAY"           TO HLW-SHIFT-CODE
+               WHEN HLW-PERF-START-TIME < 22000000
+                   MOVE "SWING"         TO HLW-SHIFT-CODE
+               WHEN OTHER
+                   MOVE "NIGHT"         TO HLW-SHIFT-CODE
+           END-EVALUATE
+
+           OPEN OUTPUT PRINT-RPT-FILE
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE "1"                    TO RH-CARRIAGE-CONTROL
+           MOVE "DAILY BATCH HEADER REPORT - OPERATIONS DESK"
+                                        TO RH-TEXT
+           WRITE RH-PRINT-LINE
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           STRING "RUN DATE: " DELIMITED BY SIZE
+                  HLW-PERF-START-DATE DELIMITED BY SIZE
+                  "   SHIFT: " DELIMITED BY SIZE
+                  HLW-SHIFT-CODE DELIMITED BY SIZE
+                  INTO RH-TEXT
+           END-STRING
+           WRITE RH-PRINT-LINE
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           WRITE RH-PRINT-LINE
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           MOVE "JOBS SCHEDULED TO FOLLOW:" TO RH-TEXT
+           WRITE RH-PRINT-LINE
+
+           PERFORM 1810-PRINT-JOB-LINE
+               VARYING HLW-JOB-IDX FROM 1 BY 1
+               UNTIL HLW-JOB-IDX > 5
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           WRITE RH-PRINT-LINE
+
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           MOVE "OPERATOR SIGN-OFF: ______________   DATE: __________"
+                                        TO RH-TEXT
+           WRITE RH-PRINT-LINE
+
+           CLOSE PRINT-RPT-FILE.
+       1800-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 1810-PRINT-JOB-LINE - WRITE ONE JOB-SCHEDULE LINE ON THE
+      *   BATCH HEADER REPORT.  PERFORMED FROM 1800-PRINT-BATCH-HEADER.
+      ******************************************************************
+       1810-PRINT-JOB-LINE.
+           MOVE SPACES                 TO RH-PRINT-LINE
+           MOVE " "                    TO RH-CARRIAGE-CONTROL
+           STRING "    - " DELIMITED BY SIZE
+                  HLW-JOB-ENTRY(HLW-JOB-IDX) DELIMITED BY SIZE
+                  INTO RH-TEXT
+           END-STRING
+           WRITE RH-PRINT-LINE.
+
+      ******************************************************************
+      * 8000-WRITE-AUDIT-END - APPEND THE END RECORD TO THE AUDIT-LOG
+      *   FILE, CAPTURING THE END TIMESTAMP AND THE FINAL RETURN CODE,
+      *   AND CLOSE THE FILE.
+      ******************************************************************
+       8000-WRITE-AUDIT-END.
+           ACCEPT HLW-TS-DATE FROM DATE YYYYMMDD
+           ACCEPT HLW-TS-TIME FROM TIME
+
+           SET AL-TYPE-END             TO TRUE
+           STRING HLW-TS-DATE DELIMITED BY SIZE
+                  HLW-TS-TIME DELIMITED BY SIZE
+                  INTO AL-END-TS
+           END-STRING
+           MOVE HLW-RETURN-CODE        TO AL-RETURN-CODE
+           WRITE AUDIT-LOG-RECORD
+           CLOSE AUDIT-LOG-FILE.
+       8000-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8100-WRITE-NOTIFICATION - DROP A COMPLETION RECORD FOR THE
+      *   TWS/CONTROL-M EXIT (OR EMAIL GATEWAY) THAT WATCHES THIS
+      *   DATASET, SO THE ON-CALL OPERATOR IS PAGED WITHOUT HAVING TO
+      *   BABYSIT THE SCHEDULER SCREEN.
+      ******************************************************************
+       8100-WRITE-NOTIFICATION.
+           IF CK-NOTIFY-DONE
+               DISPLAY "HLWRLD0006I COMPLETION NOTIFICATION ALREADY "
+                       "SENT ON A PRIOR ATTEMPT - SKIPPING"
+               GO TO 8100-EXIT
+           END-IF
+
+           MOVE SPACES                 TO NOTIFY-RECORD
+           MOVE RB-JOB-NAME            TO NT-JOB-NAME
+           STRING HLW-TS-DATE DELIMITED BY SIZE
+                  HLW-TS-TIME DELIMITED BY SIZE
+                  INTO NT-TIMESTAMP
+           END-STRING
+           MOVE HLW-RETURN-CODE        TO NT-RETURN-CODE
+
+           OPEN EXTEND NOTIFY-FILE
+           IF HLW-NOTIFY-NOT-FOUND
+               OPEN OUTPUT NOTIFY-FILE
+           END-IF
+           WRITE NOTIFY-RECORD
+           CLOSE NOTIFY-FILE
+
+           SET CK-NOTIFY-DONE          TO TRUE
+           PERFORM 1900-SAVE-CHECKPOINT THRU 1900-EXIT.
+       8100-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * 8200-WRITE-PERF-STATS - COMPUTE THE ELAPSED WALL-CLOCK TIME
+      *   FOR THIS RUN AND APPEND A PERF-STATS RECORD SO CAPACITY
+      *   PLANNING CAN TREND BATCH-WINDOW CREEP OVER TIME.
+      ******************************************************************
+       8200-WRITE-PERF-STATS.
+           ACCEPT HLW-PERF-END-TIME FROM TIME
+
+           COMPUTE HLW-PERF-START-SECS =
+                   HLW-PST-HH * 3600 + HLW-PST-MM * 60 + HLW-PST-SS
+           COMPUTE HLW-PERF-END-SECS =
+                   HLW-PET-HH * 3600 + HLW-PET-MM * 60 + HLW-PET-SS
+
+           IF HLW-PERF-END-SECS >= HLW-PERF-START-SECS
+               COMPUTE HLW-PERF-ELAPSED-SECS =
+                       HLW-PERF-END-SECS - HLW-PERF-START-SECS
+           ELSE
+               COMPUTE HLW-PERF-ELAPSED-SECS =
+                       HLW-PERF-END-SECS + 86400 - HLW-PERF-START-SECS
+           END-IF
+
+           MOVE SPACES                 TO PERF-STATS-RECORD
+           MOVE RB-JOB-NAME            TO PS-JOB-NAME
+           MOVE RB-CYCLE-DATE          TO PS-CYCLE-DATE
+           MOVE HLW-PERF-ELAPSED-SECS  TO PS-ELAPSED-SECONDS
+           MOVE HLW-PERF-ELAPSED-SECS  TO PS-CPU-SECONDS
+
+           OPEN EXTEND PERF-STATS-FILE
+           IF HLW-PERF-NOT-FOUND
+               OPEN OUTPUT PERF-STATS-FILE
+           END-IF
+           WRITE PERF-STATS-RECORD
+           CLOSE PERF-STATS-FILE.
+       8200-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * MAIN-LOGIC-EXIT - COMMON EXIT POINT FOR THE STEP.  EVERY PATH
+      *   THROUGH MAIN-LOGIC, NORMAL OR ABNORMAL, FALLS THROUGH HERE
+      *   SO THE FINAL RETURN-CODE IS ALWAYS SET CONSISTENTLY.
+      ******************************************************************
        MAIN-LOGIC-EXIT.
-           EXIT.
\ No newline at end of file
+           PERFORM 8000-WRITE-AUDIT-END THRU 8000-EXIT.
+           PERFORM 8100-WRITE-NOTIFICATION THRU 8100-EXIT.
+           PERFORM 8200-WRITE-PERF-STATS THRU 8200-EXIT.
+           MOVE HLW-RETURN-CODE        TO RETURN-CODE.
+           STOP RUN.
